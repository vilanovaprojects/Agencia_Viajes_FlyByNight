@@ -0,0 +1,373 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Interactive maintenance (alta/baja/modificacion) of
+      *          BOOKINGS.DAT so agents stop hand-editing it before the
+      *          nightly Programaflybynight sort run picks it up.
+      * Tectonics: cobc
+      ******************************************************************
+
+      * SET SOURCEFORMAT"FREE"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MantenimientoReservas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL AR-ENTRADA ASSIGN TO "BOOKINGS.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS RESERVA
+                 FILE STATUS IS AR-ENTRADA-STATUS.
+
+      * Pre-req-007/req-009 BOOKINGS.DAT: LINE SEQUENTIAL, no
+      * FECHA-VIAJE field. Read-only, used solely by MIGRA-FORMATO-
+      * ANTERIOR to bring an old file into the current indexed layout.
+       SELECT OPTIONAL AR-ENTRADA-ANTIGUO ASSIGN TO "BOOKINGS.OLD"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AR-ENTRADA.
+           COPY BOOKREC.
+
+       FD AR-ENTRADA-ANTIGUO.
+       01 REGISTRO-ENTRADA-ANTIGUO.
+           88 FIN-AR-ENTRADA-ANTIGUO   VALUE HIGH-VALUES.
+           03 OLD-NOMBRE           PIC X(30).
+           03 OLD-DESTINO          PIC X(20).
+           03 OLD-RESERVA          PIC 9(7).
+           03 OLD-HOMBRES          PIC 99.
+           03 OLD-MUJERES          PIC 99.
+           03 OLD-NINOS            PIC 99.
+           03 OLD-CATEGORIA        PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 AR-ENTRADA-STATUS     PIC XX VALUE "00".
+
+       01 WS-OPCION             PIC 9 VALUE 0.
+
+       01 WS-CONTINUAR          PIC X VALUE "S".
+           88 CONTINUAR-PROCESO VALUE "S".
+
+       01 WS-EOF-ENTRADA        PIC X VALUE "N".
+           88 FIN-LECTURA       VALUE "Y".
+
+       01 WS-RESERVA-BUSCADA    PIC 9(7).
+
+       01 WS-VALIDO             PIC X VALUE "S".
+           88 DATOS-VALIDOS     VALUE "S".
+
+       01 WS-MENSAJE-ERROR      PIC X(50).
+
+       01 WS-NUEVO-REGISTRO.
+           03 WS-RESERVA            PIC 9(7).
+           03 WS-NOMBRE             PIC X(30).
+           03 WS-DESTINO            PIC X(20).
+           03 WS-FECHA-VIAJE        PIC 9(8).
+           03 WS-HOMBRES            PIC 99.
+           03 WS-MUJERES            PIC 99.
+           03 WS-NINOS              PIC 99.
+           03 WS-CATEGORIA          PIC X.
+
+       01 WS-FECHA-DEFECTO          PIC 9(8) VALUE ZEROES.
+       01 WS-MIGRADOS               PIC 9(7) VALUE ZEROES.
+       01 WS-MIGRADOS-DUPLICADOS    PIC 9(7) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       MANTENIMIENTO-PRINCIPAL.
+           PERFORM UNTIL NOT CONTINUAR-PROCESO
+               PERFORM MUESTRA-MENU
+               ACCEPT WS-OPCION
+
+               EVALUATE WS-OPCION
+                   WHEN 1 PERFORM ALTA-RESERVA
+                   WHEN 2 PERFORM MODIFICA-RESERVA
+                   WHEN 3 PERFORM BAJA-RESERVA
+                   WHEN 4 PERFORM LISTA-RESERVAS
+                   WHEN 5 PERFORM MIGRA-FORMATO-ANTERIOR
+                   WHEN 0 MOVE "N" TO WS-CONTINUAR
+                   WHEN OTHER DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+       MUESTRA-MENU.
+           DISPLAY " ".
+           DISPLAY "=== MANTENIMIENTO DE RESERVAS - BOOKINGS.DAT ===".
+           DISPLAY "1. ALTA      (agregar una reserva)".
+           DISPLAY "2. MODIFICAR (corregir pasajeros de una reserva)".
+           DISPLAY "3. BAJA      (eliminar una reserva)".
+           DISPLAY "4. LISTAR    (ver reservas actuales)".
+           DISPLAY "5. MIGRAR    (BOOKINGS.OLD, formato anterior sin".
+           DISPLAY "              fecha, a BOOKINGS.DAT)".
+           DISPLAY "0. SALIR".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+
+       ALTA-RESERVA.
+           PERFORM CAPTURA-DATOS-RESERVA.
+           PERFORM VALIDA-DATOS-RESERVA.
+
+           IF DATOS-VALIDOS
+               MOVE WS-NOMBRE      TO NOMBRE
+               MOVE WS-DESTINO     TO DESTINO
+               MOVE WS-RESERVA     TO RESERVA
+               MOVE WS-FECHA-VIAJE TO FECHA-VIAJE
+               MOVE WS-HOMBRES     TO HOMBRES
+               MOVE WS-MUJERES     TO MUJERES
+               MOVE WS-NINOS       TO NINOS
+               MOVE WS-CATEGORIA   TO CATEGORIA
+
+               PERFORM ABRE-ENTRADA-IO
+
+               WRITE REGISTRO-ENTRADA
+                   INVALID KEY
+                       DISPLAY
+                         "ERROR: YA EXISTE UNA RESERVA CON ESE NUMERO"
+                   NOT INVALID KEY
+                       DISPLAY "RESERVA AGREGADA CORRECTAMENTE"
+               END-WRITE
+
+               CLOSE AR-ENTRADA
+           ELSE
+               DISPLAY WS-MENSAJE-ERROR
+           END-IF.
+
+       ABRE-ENTRADA-IO.
+           OPEN I-O AR-ENTRADA.
+           IF AR-ENTRADA-STATUS = "35"
+               OPEN OUTPUT AR-ENTRADA
+               CLOSE AR-ENTRADA
+               OPEN I-O AR-ENTRADA
+           END-IF.
+
+       CAPTURA-DATOS-RESERVA.
+           MOVE SPACES TO WS-NOMBRE, WS-DESTINO.
+           MOVE ZEROES TO WS-RESERVA, WS-FECHA-VIAJE.
+           MOVE ZEROES TO WS-HOMBRES, WS-MUJERES, WS-NINOS.
+           MOVE SPACE  TO WS-CATEGORIA.
+
+           DISPLAY "NUMERO DE RESERVA (7 DIGITOS): " WITH NO ADVANCING.
+           ACCEPT WS-RESERVA.
+           DISPLAY "NOMBRE DEL PASAJERO: " WITH NO ADVANCING.
+           ACCEPT WS-NOMBRE.
+           DISPLAY "DESTINO: " WITH NO ADVANCING.
+           ACCEPT WS-DESTINO.
+           DISPLAY "FECHA DE VIAJE (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-FECHA-VIAJE.
+           DISPLAY "HOMBRES: " WITH NO ADVANCING.
+           ACCEPT WS-HOMBRES.
+           DISPLAY "MUJERES: " WITH NO ADVANCING.
+           ACCEPT WS-MUJERES.
+           DISPLAY "NINOS: " WITH NO ADVANCING.
+           ACCEPT WS-NINOS.
+           DISPLAY "CATEGORIA (T=TURISMO): " WITH NO ADVANCING.
+           ACCEPT WS-CATEGORIA.
+
+       VALIDA-DATOS-RESERVA.
+           MOVE "S" TO WS-VALIDO.
+           MOVE SPACES TO WS-MENSAJE-ERROR.
+
+           IF WS-RESERVA = ZEROES
+               MOVE "N" TO WS-VALIDO
+               MOVE "ERROR: LA RESERVA NO PUEDE SER CERO"
+                   TO WS-MENSAJE-ERROR
+           END-IF.
+
+           IF DATOS-VALIDOS AND WS-NOMBRE = SPACES
+               MOVE "N" TO WS-VALIDO
+               MOVE "ERROR: EL NOMBRE NO PUEDE ESTAR EN BLANCO"
+                   TO WS-MENSAJE-ERROR
+           END-IF.
+
+           IF DATOS-VALIDOS AND WS-DESTINO = SPACES
+               MOVE "N" TO WS-VALIDO
+               MOVE "ERROR: EL DESTINO NO PUEDE ESTAR EN BLANCO"
+                   TO WS-MENSAJE-ERROR
+           END-IF.
+
+           IF DATOS-VALIDOS AND WS-FECHA-VIAJE = ZEROES
+               MOVE "N" TO WS-VALIDO
+               MOVE "ERROR: FECHA DE VIAJE NO PUEDE SER CERO"
+                   TO WS-MENSAJE-ERROR
+           END-IF.
+
+           IF DATOS-VALIDOS
+               IF NOT WS-HOMBRES IS NUMERIC
+                  OR NOT WS-MUJERES IS NUMERIC
+                  OR NOT WS-NINOS   IS NUMERIC
+                   MOVE "N" TO WS-VALIDO
+                   MOVE "ERROR: PASAJEROS DEBEN SER NUMERICOS"
+                       TO WS-MENSAJE-ERROR
+               END-IF
+           END-IF.
+
+           IF DATOS-VALIDOS
+              AND WS-HOMBRES = ZEROES AND WS-MUJERES = ZEROES
+              AND WS-NINOS = ZEROES
+               MOVE "N" TO WS-VALIDO
+               MOVE "ERROR: DEBE HABER AL MENOS UN PASAJERO"
+                   TO WS-MENSAJE-ERROR
+           END-IF.
+
+           IF DATOS-VALIDOS AND WS-CATEGORIA = SPACE
+               MOVE "N" TO WS-VALIDO
+               MOVE "ERROR: LA CATEGORIA NO PUEDE ESTAR EN BLANCO"
+                   TO WS-MENSAJE-ERROR
+           END-IF.
+
+       MODIFICA-RESERVA.
+           DISPLAY "RESERVA A MODIFICAR: " WITH NO ADVANCING.
+           ACCEPT WS-RESERVA-BUSCADA.
+
+           PERFORM ABRE-ENTRADA-IO.
+
+           MOVE WS-RESERVA-BUSCADA TO RESERVA.
+           READ AR-ENTRADA
+               INVALID KEY
+                   DISPLAY "RESERVA NO ENCONTRADA"
+               NOT INVALID KEY
+                   PERFORM CAPTURA-NUEVOS-PASAJEROS
+                   IF DATOS-VALIDOS
+                       MOVE WS-HOMBRES TO HOMBRES
+                       MOVE WS-MUJERES TO MUJERES
+                       MOVE WS-NINOS   TO NINOS
+                       REWRITE REGISTRO-ENTRADA
+                           INVALID KEY
+                               DISPLAY "ERROR: RESERVA NO MODIFICADA"
+                           NOT INVALID KEY
+                               DISPLAY
+                                 "RESERVA MODIFICADA CORRECTAMENTE"
+                       END-REWRITE
+                   ELSE
+                       DISPLAY WS-MENSAJE-ERROR
+                       DISPLAY "RESERVA NO MODIFICADA"
+                   END-IF
+           END-READ.
+
+           CLOSE AR-ENTRADA.
+
+       CAPTURA-NUEVOS-PASAJEROS.
+           MOVE ZEROES TO WS-HOMBRES, WS-MUJERES, WS-NINOS.
+
+           DISPLAY "NUEVOS HOMBRES: " WITH NO ADVANCING.
+           ACCEPT WS-HOMBRES.
+           DISPLAY "NUEVAS MUJERES: " WITH NO ADVANCING.
+           ACCEPT WS-MUJERES.
+           DISPLAY "NUEVOS NINOS: " WITH NO ADVANCING.
+           ACCEPT WS-NINOS.
+
+           MOVE "S" TO WS-VALIDO.
+           MOVE SPACES TO WS-MENSAJE-ERROR.
+
+           IF NOT WS-HOMBRES IS NUMERIC
+              OR NOT WS-MUJERES IS NUMERIC
+              OR NOT WS-NINOS   IS NUMERIC
+               MOVE "N" TO WS-VALIDO
+               MOVE "ERROR: PASAJEROS DEBEN SER NUMERICOS"
+                   TO WS-MENSAJE-ERROR
+           END-IF.
+
+           IF DATOS-VALIDOS
+              AND WS-HOMBRES = ZEROES AND WS-MUJERES = ZEROES
+              AND WS-NINOS = ZEROES
+               MOVE "N" TO WS-VALIDO
+               MOVE "ERROR: DEBE HABER AL MENOS UN PASAJERO"
+                   TO WS-MENSAJE-ERROR
+           END-IF.
+
+       BAJA-RESERVA.
+           DISPLAY "RESERVA A ELIMINAR: " WITH NO ADVANCING.
+           ACCEPT WS-RESERVA-BUSCADA.
+
+           PERFORM ABRE-ENTRADA-IO.
+
+           MOVE WS-RESERVA-BUSCADA TO RESERVA.
+           DELETE AR-ENTRADA
+               INVALID KEY
+                   DISPLAY "RESERVA NO ENCONTRADA"
+               NOT INVALID KEY
+                   DISPLAY "RESERVA ELIMINADA CORRECTAMENTE"
+           END-DELETE.
+
+           CLOSE AR-ENTRADA.
+
+       LISTA-RESERVAS.
+           MOVE "N" TO WS-EOF-ENTRADA.
+
+           OPEN INPUT AR-ENTRADA.
+           READ AR-ENTRADA NEXT RECORD
+               AT END SET FIN-LECTURA TO TRUE
+           END-READ.
+
+           DISPLAY " ".
+           PERFORM UNTIL FIN-LECTURA
+               DISPLAY RESERVA " " FECHA-VIAJE " " CATEGORIA " "
+                       NOMBRE " " DESTINO
+               READ AR-ENTRADA NEXT RECORD
+                   AT END SET FIN-LECTURA TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE AR-ENTRADA.
+
+       MIGRA-FORMATO-ANTERIOR.
+           MOVE ZEROES TO WS-MIGRADOS, WS-MIGRADOS-DUPLICADOS.
+           MOVE ZEROES TO WS-FECHA-DEFECTO.
+
+           DISPLAY " ".
+           DISPLAY "MIGRACION BOOKINGS.OLD -> BOOKINGS.DAT".
+           DISPLAY "El formato anterior no tiene fecha de viaje; ".
+           DISPLAY "toda reserva migrada se marcara con la fecha ".
+           DISPLAY "que indique aqui.".
+           DISPLAY "FECHA A ASIGNAR (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-FECHA-DEFECTO.
+
+           IF WS-FECHA-DEFECTO = ZEROES
+               DISPLAY "ERROR: LA FECHA NO PUEDE SER CERO"
+               DISPLAY "MIGRACION CANCELADA"
+           ELSE
+      * AR-ENTRADA-ANTIGUO is SELECT OPTIONAL: if BOOKINGS.OLD does
+      * not exist, OPEN INPUT still succeeds and the first READ
+      * returns AT END immediately, so no separate existence check
+      * is needed here.
+               OPEN INPUT AR-ENTRADA-ANTIGUO
+               PERFORM ABRE-ENTRADA-IO
+
+               READ AR-ENTRADA-ANTIGUO
+                   AT END SET FIN-AR-ENTRADA-ANTIGUO TO TRUE
+               END-READ
+
+               PERFORM UNTIL FIN-AR-ENTRADA-ANTIGUO
+                   PERFORM MIGRA-UN-REGISTRO
+                   READ AR-ENTRADA-ANTIGUO
+                       AT END SET FIN-AR-ENTRADA-ANTIGUO TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE AR-ENTRADA-ANTIGUO
+               CLOSE AR-ENTRADA
+
+               DISPLAY " "
+               DISPLAY "RESERVAS MIGRADAS: " WS-MIGRADOS
+               DISPLAY "RECHAZADAS POR RESERVA DUPLICADA: "
+                       WS-MIGRADOS-DUPLICADOS
+           END-IF.
+
+       MIGRA-UN-REGISTRO.
+           MOVE OLD-NOMBRE     TO NOMBRE.
+           MOVE OLD-DESTINO    TO DESTINO.
+           MOVE OLD-RESERVA    TO RESERVA.
+           MOVE WS-FECHA-DEFECTO TO FECHA-VIAJE.
+           MOVE OLD-HOMBRES    TO HOMBRES.
+           MOVE OLD-MUJERES    TO MUJERES.
+           MOVE OLD-NINOS      TO NINOS.
+           MOVE OLD-CATEGORIA  TO CATEGORIA.
+
+           WRITE REGISTRO-ENTRADA
+               INVALID KEY
+                   ADD 1 TO WS-MIGRADOS-DUPLICADOS
+               NOT INVALID KEY
+                   ADD 1 TO WS-MIGRADOS
+           END-WRITE.
