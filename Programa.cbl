@@ -13,7 +13,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT AR-ENTRADA ASSIGN TO "BOOKINGS.DAT"
-                 ORGANISATION IS LINE SEQUENTIAL.
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS RESERVA.
 
        SELECT AR-TRABAJO ASSIGN TO "SORT.TMP".
 
@@ -23,18 +25,22 @@
        SELECT AR-ORDENADO ASSIGN TO "BOOKSORT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT TARIFAS ASSIGN TO "TARIFAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AR-EXCEPCIONES ASSIGN TO "EXCEPCIONES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AR-CONTROL ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL AR-CHECKPOINT ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD AR-ENTRADA.
-       01  REGISTRO-ENTRADA.
-           88 FIN-AR-ENTRADA   VALUE HIGH-VALUE.
-           03 NOMBRE           PIC X(30).
-           03 DESTINO          PIC X(20).
-           03 RESERVA          PIC 9(7).
-           03 HOMBRES          PIC 99.
-           03 MUJERES          PIC 99.
-           03 NINOS            PIC 99.
-           03 CATEGORIA        PIC X.
+           COPY BOOKREC.
 
        SD AR-TRABAJO.
        01  REGISTRO-TRABAJO.
@@ -42,16 +48,60 @@
            03 TNOMBRE           PIC X(30).
            03 TDESTINO          PIC X(20).
            03 TRESERVA          PIC 9(7).
+           03 TFECHA-VIAJE      PIC 9(8).
            03 THOMBRES          PIC 99.
            03 TMUJERES          PIC 99.
            03 TNINOS            PIC 99.
            03 TCATEGORIA        PIC X.
 
        FD INFORME.
-       01 LINEA-INFORME        PIC X(48).
+       01 LINEA-INFORME        PIC X(60).
 
        FD AR-ORDENADO.
-       01 LINEA-ORDENADO       PIC X(64).
+       01 LINEA-ORDENADO       PIC X(72).
+
+       FD TARIFAS.
+       01 REGISTRO-TARIFA.
+           03 TAR-DESTINO          PIC X(20).
+           03 TAR-TASA             PIC 9(3)V99.
+
+       FD AR-EXCEPCIONES.
+       01 LINEA-EXCEPCION      PIC X(81).
+
+       FD AR-CONTROL.
+       01 LINEA-CONTROL        PIC X(80).
+
+       FD AR-CHECKPOINT.
+       01 LINEA-CHECKPOINT.
+           03 CKP-RESERVA          PIC 9(7).
+           03 CKP-DESTINOS         PIC 9(4).
+           03 CKP-TOTAL            PIC 9(10).
+           03 CKP-HOMBRES          PIC 9(6).
+           03 CKP-MUJERES          PIC 9(6).
+           03 CKP-NINOS            PIC 9(6).
+      * Cumulative BOOKSORT.DAT output counters, so CONTROL.DAT after a
+      * restart reports the true total on disk (pre-crash + resumed),
+      * not just what this particular run wrote.
+           03 CKP-ESCRITOS         PIC 9(7).
+           03 CKP-RESERVA-SALIDA   PIC 9(11).
+      * Running sums for whichever destination group was still open
+      * (not yet written to SUMMARY.DAT) as of the last checkpoint, so
+      * a restart can carry them forward instead of starting that
+      * group's total over from zero once it resumes mid-group.
+           03 CKP-PARCIAL-DESTINO  PIC X(20).
+           03 CKP-PARCIAL-TOTAL    PIC 9(10).
+           03 CKP-PARCIAL-HOMBRES  PIC 9(6).
+           03 CKP-PARCIAL-MUJERES  PIC 9(6).
+           03 CKP-PARCIAL-NINOS    PIC 9(6).
+      * Highest TDESTINO (in the ASCENDING TDESTINO sort order) whose
+      * group was fully written to SUMMARY.DAT/BOOKSORT.DAT before the
+      * last checkpoint. SORT hands groups to IMPRIME-INFORME-LINEA
+      * strictly in that order, so every group at or before this value
+      * is done and every group after it (other than CKP-PARCIAL-
+      * DESTINO, which is still open) has not been started yet.
+      * Restart skip/resume decisions key off this instead of a
+      * RESERVA magnitude, since TDESTINO and RESERVA are unrelated.
+           03 CKP-ULTIMO-DESTINO-COMPLETO PIC X(20).
 
        WORKING-STORAGE SECTION.
        01 DESTINO-ANTERIOR     PIC X(20).
@@ -63,38 +113,577 @@
            03 TEMP-MUJERES         PIC 9(6).
            03 TEMP-NINOS           PIC 9(6).
 
+       01 GRAN-TOTAL-INFORME.
+           03 GT-TOTAL             PIC 9(10) VALUE ZEROES.
+           03 GT-HOMBRES           PIC 9(6) VALUE ZEROES.
+           03 GT-MUJERES           PIC 9(6) VALUE ZEROES.
+           03 GT-NINOS             PIC 9(6) VALUE ZEROES.
+
+       01 WS-CTL-DESTINOS          PIC 9(4) VALUE ZEROES.
+
+       COPY SUMREC.
+
+       01 WS-TARIFAS-CONTROL.
+           03 WS-TARIFAS-EOF       PIC X VALUE "N".
+               88 FIN-TARIFAS      VALUE "Y".
+           03 WS-TARIFAS-IDX       PIC 9(4).
+           03 WS-TARIFAS-MAX       PIC 9(4) VALUE 200.
+
+      * Rows in TARIFAS.DAT past WS-TARIFAS-MAX: tallied instead of
+      * silently dropped, same pattern as WS-CTL-RESERVA-VISTA-LLENA.
+       01 WS-TARIFAS-DESBORDE     PIC 9(4) VALUE ZEROES.
+
+       01 TABLA-TARIFAS-TOTAL     PIC 9(4) VALUE ZEROES.
+
+       01 TABLA-TARIFAS-CTL.
+           03 TABLA-TARIFAS OCCURS 1 TO 200 TIMES
+                             DEPENDING ON TABLA-TARIFAS-TOTAL
+                             INDEXED BY IDX-TARIFA.
+               05 TAB-DESTINO       PIC X(20).
+               05 TAB-TASA          PIC 9(3)V99.
+
+       01 WS-TASA-APLICADA         PIC 9(3)V99.
+
+       COPY EXCREC.
+
+       01 WS-CAT-CONTADOR-TOTAL   PIC 9(4) VALUE ZEROES.
+
+       01 TABLA-CAT-CTL.
+           03 TABLA-CAT-CONTADORES OCCURS 1 TO 50 TIMES
+                             DEPENDING ON WS-CAT-CONTADOR-TOTAL
+                             INDEXED BY IDX-CAT.
+               05 TAB-CAT-CODIGO    PIC X.
+               05 TAB-CAT-CONTADOR  PIC 9(7).
+
+      * Distinct non-"T" CATEGORIA codes past the 50-entry cap: tallied
+      * instead of indexing past the end of TABLA-CAT-CONTADORES.
+       01 WS-CTL-CAT-TABLA-LLENA  PIC 9(4) VALUE ZEROES.
+
+       01 WS-CONTROL-TOTALES.
+           03 WS-CTL-LEIDOS            PIC 9(7) VALUE ZEROES.
+           03 WS-CTL-LIBERADOS         PIC 9(7) VALUE ZEROES.
+           03 WS-CTL-ESCRITOS          PIC 9(7) VALUE ZEROES.
+           03 WS-CTL-RESERVA-ENTRADA   PIC 9(11) VALUE ZEROES.
+           03 WS-CTL-RESERVA-SALIDA    PIC 9(11) VALUE ZEROES.
+           03 WS-CTL-OMITIDOS-CHECKPT  PIC 9(7) VALUE ZEROES.
+           03 WS-CTL-OMITIDOS-PERIODO  PIC 9(7) VALUE ZEROES.
+           03 WS-CTL-RESERVA-INVALIDA  PIC 9(7) VALUE ZEROES.
+           03 WS-CTL-RESERVA-DUPLICADA PIC 9(7) VALUE ZEROES.
+           03 WS-CTL-RESERVA-VISTA-LLENA PIC 9(7) VALUE ZEROES.
+           03 WS-CTL-CAT-EXCEPCIONES   PIC 9(7) VALUE ZEROES.
+
+      * Scratch accumulator for the ESCRIBE-CONTROL-TOTALES balance
+      * check: sum of every bucket a record can land in this run.
+       01 WS-CTL-VERIFICACION     PIC 9(8) VALUE ZEROES.
+
+      * Highest RESERVA already written to BOOKSORT.DAT for whichever
+      * group is currently open (WS-CKP-PARCIAL-DESTINO). Scoped to
+      * that one group, not a global mark: reset to zero every time a
+      * new group starts, since RESERVA numbers are not related to the
+      * TDESTINO sort order and a global mark would misclassify whole
+      * not-yet-processed groups as done (see WS-CKP-ULTIMO-DESTINO-
+      * COMPLETO below, which is what actually gates group skip).
+       01 WS-CHECKPOINT-RESERVA    PIC 9(7) VALUE ZEROES.
+
+      * Running sums for whatever destination group was still open (not
+      * yet written to SUMMARY.DAT) as of the last checkpoint save.
+      * Loaded from CKP-PARCIAL-* on restart, seeded back into
+      * TEMP-* when the group being processed matches, and cleared
+      * once that group's SUMMARY.DAT line is written.
+       01 WS-CKP-PARCIAL-DESTINO   PIC X(20) VALUE SPACES.
+       01 WS-CKP-PARCIAL-TOTAL     PIC 9(10) VALUE ZEROES.
+       01 WS-CKP-PARCIAL-HOMBRES   PIC 9(6) VALUE ZEROES.
+       01 WS-CKP-PARCIAL-MUJERES   PIC 9(6) VALUE ZEROES.
+       01 WS-CKP-PARCIAL-NINOS     PIC 9(6) VALUE ZEROES.
+
+      * Last TDESTINO group fully committed to SUMMARY.DAT/BOOKSORT.DAT
+      * before the last checkpoint (see CKP-ULTIMO-DESTINO-COMPLETO).
+      * SPACES means no group has completed yet.
+       01 WS-CKP-ULTIMO-DESTINO-COMPLETO PIC X(20) VALUE SPACES.
+
+      * Set per destination group in IMPRIME-INFORME-LINEA when that
+      * group's TDESTINO is at or before WS-CKP-ULTIMO-DESTINO-COMPLETO,
+      * i.e. it was already fully written out before the crash and its
+      * records must be drained from the sort without being rewritten.
+       01 WS-CKP-GRUPO-YA-COMPLETO PIC X VALUE "N".
+           88 GRUPO-YA-COMPLETO    VALUE "S".
+
+      * Set when LEE-CHECKPOINT finds prior progress recorded, i.e.
+      * this run is resuming a prior abend rather than starting clean.
+      * SUMMARY.DAT / BOOKSORT.DAT already hold the pre-crash groups
+      * on disk, so a restart must APPEND to them (OPEN EXTEND, no new
+      * header) instead of truncating with OPEN OUTPUT.
+       01 WS-ES-REINICIO           PIC X VALUE "N".
+           88 ES-REINICIO          VALUE "S".
+
+      * Optional run-scoping period, taken from the command line so
+      * unattended nightly runs (no arguments) keep processing the
+      * whole file exactly as before.
+       01 WS-PERIODO-DESDE        PIC 9(8) VALUE ZEROES.
+       01 WS-PERIODO-HASTA        PIC 9(8) VALUE 99999999.
+       01 WS-NUM-ARGS             PIC 9(2) VALUE ZEROES.
+       01 WS-ARG-IDX              PIC 9(2) VALUE ZEROES.
+       01 WS-ARG-VALOR            PIC X(8) VALUE SPACES.
+
+      * Catches zero/duplicate RESERVA numbers before they inflate a
+      * destination total. TABLA-RESERVA-VISTA remembers every RESERVA
+      * seen so far in this run so the second occurrence can be flagged.
+       01 WS-RESERVA-VALIDA       PIC X VALUE "S".
+           88 RESERVA-VALIDA      VALUE "S".
+
+       01 WS-MOTIVO-INVALIDO      PIC X(20) VALUE SPACES.
+
+       01 WS-RESERVA-VISTA-ENCONTRADA PIC X VALUE "N".
+           88 RESERVA-VISTA-ENCONTRADA VALUE "S".
+
+       01 WS-RESERVA-VISTA-TOTAL  PIC 9(7) VALUE ZEROES.
+
+       01 TABLA-RESERVA-VISTA-CTL.
+           03 TABLA-RESERVA-VISTA OCCURS 1 TO 9000 TIMES
+                             DEPENDING ON WS-RESERVA-VISTA-TOTAL
+                             INDEXED BY IDX-RESERVA-VISTA.
+               05 TAB-RESERVA-VISTA    PIC 9(7).
+
 
        PROCEDURE DIVISION.
        ORDENACION-DE-REGISTROS.
+           PERFORM LEE-PARAMETROS-PERIODO.
+           PERFORM CARGA-TARIFAS.
+           PERFORM LEE-CHECKPOINT.
+
            SORT AR-TRABAJO ON ASCENDING TDESTINO
                  INPUT PROCEDURE IS SELECION-TURISMO
                  OUTPUT PROCEDURE IS IMPRIME-INFORME.
 
+           PERFORM ESCRIBE-CONTROL-TOTALES.
+
            STOP RUN.
 
+       ESCRIBE-CONTROL-TOTALES.
+           OPEN OUTPUT AR-CONTROL.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING "REGISTROS LEIDOS AR-ENTRADA    " DELIMITED BY SIZE
+                  WS-CTL-LEIDOS                      DELIMITED BY SIZE
+               INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING "REGISTROS LIBERADOS (RELEASE)  " DELIMITED BY SIZE
+                  WS-CTL-LIBERADOS                   DELIMITED BY SIZE
+               INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING "REGISTROS ESCRITOS AR-ORDENADO " DELIMITED BY SIZE
+                  WS-CTL-ESCRITOS                    DELIMITED BY SIZE
+               INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING "TOTAL RESERVA ENTRADA          " DELIMITED BY SIZE
+                  WS-CTL-RESERVA-ENTRADA             DELIMITED BY SIZE
+               INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING "TOTAL RESERVA SALIDA           " DELIMITED BY SIZE
+                  WS-CTL-RESERVA-SALIDA              DELIMITED BY SIZE
+               INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING "OMITIDOS POR CHECKPOINT        " DELIMITED BY SIZE
+                  WS-CTL-OMITIDOS-CHECKPT            DELIMITED BY SIZE
+               INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING "OMITIDOS POR PERIODO           " DELIMITED BY SIZE
+                  WS-CTL-OMITIDOS-PERIODO            DELIMITED BY SIZE
+               INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING "RESERVAS INVALIDAS (EN CERO)   " DELIMITED BY SIZE
+                  WS-CTL-RESERVA-INVALIDA            DELIMITED BY SIZE
+               INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING "RESERVAS DUPLICADAS            " DELIMITED BY SIZE
+                  WS-CTL-RESERVA-DUPLICADA           DELIMITED BY SIZE
+               INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING "CATEGORIA DISTINTA DE T (EXCEPCIONES)  "
+                      DELIMITED BY SIZE
+                  WS-CTL-CAT-EXCEPCIONES DELIMITED BY SIZE
+               INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+
+           IF WS-CTL-RESERVA-VISTA-LLENA > ZEROES
+               MOVE SPACES TO LINEA-CONTROL
+               STRING "RESERVA-VISTA TABLE FULL, COVERAGE INCOMPLETE ("
+                          DELIMITED BY SIZE
+                      WS-CTL-RESERVA-VISTA-LLENA DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                   INTO LINEA-CONTROL
+               WRITE LINEA-CONTROL
+           END-IF.
+
+           IF WS-CTL-CAT-TABLA-LLENA > ZEROES
+               MOVE SPACES TO LINEA-CONTROL
+               STRING "CATEGORY TABLE FULL, COUNTS INCOMPLETE ("
+                          DELIMITED BY SIZE
+                      WS-CTL-CAT-TABLA-LLENA DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                   INTO LINEA-CONTROL
+               WRITE LINEA-CONTROL
+           END-IF.
+
+           IF WS-TARIFAS-DESBORDE > ZEROES
+               MOVE SPACES TO LINEA-CONTROL
+               STRING "TARIFAS TABLE FULL, " DELIMITED BY SIZE
+                      WS-TARIFAS-DESBORDE DELIMITED BY SIZE
+                      " DESTINATION(S) PRICED AT DEFAULT RATE"
+                          DELIMITED BY SIZE
+                   INTO LINEA-CONTROL
+               WRITE LINEA-CONTROL
+           END-IF.
+
+      * Every record read lands in exactly one bucket below at the
+      * point SELECION-TURISMO classifies it: released, skipped by
+      * period, invalid/duplicate RESERVA, or a non-"T" category
+      * exception. OMITIDOS-CHECKPT is NOT one of these buckets: it is
+      * a later, output-side subdivision of records that were already
+      * released (a released record is either freshly ESCRITO or,
+      * on a restart, recognized as already on disk from before the
+      * crash and OMITIDO POR CHECKPOINT instead) - adding it here
+      * would double-count those records. If LEIDOS doesn't equal
+      * this sum, a booking was lost somewhere in between instead of
+      * accounted for in one of the CONTROL.DAT lines above.
+           COMPUTE WS-CTL-VERIFICACION =
+                   WS-CTL-LIBERADOS + WS-CTL-OMITIDOS-PERIODO
+                 + WS-CTL-RESERVA-INVALIDA + WS-CTL-RESERVA-DUPLICADA
+                 + WS-CTL-CAT-EXCEPCIONES.
+
+           MOVE SPACES TO LINEA-CONTROL.
+           IF WS-CTL-LEIDOS = WS-CTL-VERIFICACION
+               MOVE "BALANCE OK - LEIDOS = SUMA DE SALIDAS"
+                   TO LINEA-CONTROL
+           ELSE
+               MOVE "BALANCE FUERA DE CUADRE - REVISAR"
+                   TO LINEA-CONTROL
+           END-IF.
+           WRITE LINEA-CONTROL.
+
+      * Second, independent balance check on the released bucket
+      * itself: every released record ends up either freshly written
+      * this run or already written before a prior abend, and
+      * WS-CTL-ESCRITOS is a cumulative count across restarts (see
+      * GRABA-CHECKPOINT), so at the end of a run this holds exactly -
+      * including across a checkpoint/restart cycle, since the
+      * OMITIDOS-CHECKPT counted this run cancels out the ESCRITOS
+      * total already carried over from before the crash.
+           MOVE SPACES TO LINEA-CONTROL.
+           IF WS-CTL-LIBERADOS = WS-CTL-ESCRITOS
+               MOVE "BALANCE OK - LIBERADOS = ESCRITOS (ACUM)"
+                   TO LINEA-CONTROL
+           ELSE
+               MOVE "BALANCE FUERA DE CUADRE (SALIDA) - REVISAR"
+                   TO LINEA-CONTROL
+           END-IF.
+           WRITE LINEA-CONTROL.
+
+           CLOSE AR-CONTROL.
+
+       LEE-PARAMETROS-PERIODO.
+           MOVE ZEROES     TO WS-PERIODO-DESDE.
+           MOVE 99999999   TO WS-PERIODO-HASTA.
+
+           ACCEPT WS-NUM-ARGS FROM ARGUMENT-NUMBER.
+
+           IF WS-NUM-ARGS NOT = ZEROES
+               MOVE 1 TO WS-ARG-IDX
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-VALOR FROM ARGUMENT-VALUE
+               MOVE WS-ARG-VALOR TO WS-PERIODO-DESDE
+           END-IF.
+
+           IF WS-NUM-ARGS > 1
+               MOVE 2 TO WS-ARG-IDX
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-VALOR FROM ARGUMENT-VALUE
+               MOVE WS-ARG-VALOR TO WS-PERIODO-HASTA
+           END-IF.
+
+       CARGA-TARIFAS.
+           MOVE ZEROES TO TABLA-TARIFAS-TOTAL.
+           MOVE ZEROES TO WS-TARIFAS-DESBORDE.
+           MOVE "N" TO WS-TARIFAS-EOF.
+
+           OPEN INPUT TARIFAS.
+           READ TARIFAS
+               AT END SET FIN-TARIFAS TO TRUE
+           END-READ.
+
+           PERFORM UNTIL FIN-TARIFAS
+               IF TABLA-TARIFAS-TOTAL < WS-TARIFAS-MAX
+                   ADD 1 TO TABLA-TARIFAS-TOTAL
+                   SET IDX-TARIFA TO TABLA-TARIFAS-TOTAL
+                   MOVE TAR-DESTINO TO TAB-DESTINO (IDX-TARIFA)
+                   MOVE TAR-TASA    TO TAB-TASA    (IDX-TARIFA)
+               ELSE
+      * Table is full: this destination's rate cannot be loaded, and
+      * BUSCA-TARIFA will price it at the 1.00 default instead. Tally
+      * it instead of silently mispricing with no signal anywhere.
+                   ADD 1 TO WS-TARIFAS-DESBORDE
+               END-IF
+               READ TARIFAS
+                   AT END SET FIN-TARIFAS TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE TARIFAS.
+
+       LEE-CHECKPOINT.
+           MOVE ZEROES TO WS-CHECKPOINT-RESERVA.
+           MOVE "N" TO WS-ES-REINICIO.
+
+           OPEN INPUT AR-CHECKPOINT.
+           READ AR-CHECKPOINT
+               AT END CONTINUE
+               NOT AT END
+                   MOVE CKP-RESERVA         TO WS-CHECKPOINT-RESERVA
+                   MOVE CKP-DESTINOS        TO WS-CTL-DESTINOS
+                   MOVE CKP-TOTAL           TO GT-TOTAL
+                   MOVE CKP-HOMBRES         TO GT-HOMBRES
+                   MOVE CKP-MUJERES         TO GT-MUJERES
+                   MOVE CKP-NINOS           TO GT-NINOS
+                   MOVE CKP-ESCRITOS        TO WS-CTL-ESCRITOS
+                   MOVE CKP-RESERVA-SALIDA  TO WS-CTL-RESERVA-SALIDA
+                   MOVE CKP-PARCIAL-DESTINO TO WS-CKP-PARCIAL-DESTINO
+                   MOVE CKP-PARCIAL-TOTAL   TO WS-CKP-PARCIAL-TOTAL
+                   MOVE CKP-PARCIAL-HOMBRES TO WS-CKP-PARCIAL-HOMBRES
+                   MOVE CKP-PARCIAL-MUJERES TO WS-CKP-PARCIAL-MUJERES
+                   MOVE CKP-PARCIAL-NINOS   TO WS-CKP-PARCIAL-NINOS
+                   MOVE CKP-ULTIMO-DESTINO-COMPLETO
+                       TO WS-CKP-ULTIMO-DESTINO-COMPLETO
+                   IF WS-CKP-ULTIMO-DESTINO-COMPLETO NOT = SPACES
+                      OR WS-CKP-PARCIAL-DESTINO NOT = SPACES
+                       MOVE "S" TO WS-ES-REINICIO
+                   END-IF
+           END-READ.
+           CLOSE AR-CHECKPOINT.
+
+       GRABA-CHECKPOINT.
+           OPEN OUTPUT AR-CHECKPOINT.
+           MOVE WS-CHECKPOINT-RESERVA TO CKP-RESERVA.
+           MOVE WS-CTL-DESTINOS       TO CKP-DESTINOS.
+           MOVE GT-TOTAL              TO CKP-TOTAL.
+           MOVE GT-HOMBRES            TO CKP-HOMBRES.
+           MOVE GT-MUJERES            TO CKP-MUJERES.
+           MOVE GT-NINOS              TO CKP-NINOS.
+           MOVE WS-CTL-ESCRITOS        TO CKP-ESCRITOS.
+           MOVE WS-CTL-RESERVA-SALIDA  TO CKP-RESERVA-SALIDA.
+           MOVE WS-CKP-PARCIAL-DESTINO TO CKP-PARCIAL-DESTINO.
+           MOVE WS-CKP-PARCIAL-TOTAL   TO CKP-PARCIAL-TOTAL.
+           MOVE WS-CKP-PARCIAL-HOMBRES TO CKP-PARCIAL-HOMBRES.
+           MOVE WS-CKP-PARCIAL-MUJERES TO CKP-PARCIAL-MUJERES.
+           MOVE WS-CKP-PARCIAL-NINOS   TO CKP-PARCIAL-NINOS.
+           MOVE WS-CKP-ULTIMO-DESTINO-COMPLETO
+               TO CKP-ULTIMO-DESTINO-COMPLETO.
+           WRITE LINEA-CHECKPOINT.
+           CLOSE AR-CHECKPOINT.
+
+      * Called once, after a clean finish, to reset CHECKPOINT.DAT to
+      * all-zero so the next fresh run does a plain OPEN OUTPUT. Writes
+      * straight to the record instead of going through GRABA-CHECKPOINT
+      * so it does not disturb the WS-CTL-ESCRITOS/WS-CTL-RESERVA-SALIDA
+      * /GT-* working-storage values ESCRIBE-CONTROL-TOTALES still needs
+      * to report this run's final totals right after this is called.
+       LIMPIA-CHECKPOINT-FINAL.
+           OPEN OUTPUT AR-CHECKPOINT.
+           MOVE ZEROES TO CKP-RESERVA, CKP-DESTINOS, CKP-TOTAL,
+                          CKP-HOMBRES, CKP-MUJERES, CKP-NINOS,
+                          CKP-ESCRITOS, CKP-RESERVA-SALIDA,
+                          CKP-PARCIAL-TOTAL, CKP-PARCIAL-HOMBRES,
+                          CKP-PARCIAL-MUJERES, CKP-PARCIAL-NINOS.
+           MOVE SPACES TO CKP-PARCIAL-DESTINO,
+                          CKP-ULTIMO-DESTINO-COMPLETO.
+           WRITE LINEA-CHECKPOINT.
+           CLOSE AR-CHECKPOINT.
+
        SELECION-TURISMO.
+           MOVE ZEROES TO WS-CAT-CONTADOR-TOTAL.
+           MOVE ZEROES TO WS-RESERVA-VISTA-TOTAL.
+
            OPEN INPUT AR-ENTRADA.
+           OPEN OUTPUT AR-EXCEPCIONES.
+
            READ AR-ENTRADA
                AT END SET FIN-AR-ENTRADA TO TRUE
+               NOT AT END PERFORM ACUMULA-LECTURA-ENTRADA
            END-READ.
 
            PERFORM UNTIL FIN-AR-ENTRADA
-               IF CATEGORIA EQUALS "T"
-      *REVISAR
-                   MOVE FUNCTION UPPER-CASE(DESTINO) TO DESTINO
-                   RELEASE REGISTRO-TRABAJO FROM REGISTRO-ENTRADA
+               PERFORM VALIDA-RESERVA-ENTRADA
+
+      * Tally the per-category breakdown for every non-"T" record up
+      * front, regardless of whether its RESERVA is valid, so a record
+      * with a zero/duplicate RESERVA is not silently excluded from
+      * the by-category counts just because it also fails validation.
+               IF CATEGORIA NOT EQUALS "T"
+                   PERFORM ACUMULA-CONTADOR-CATEGORIA
+               END-IF
+
+               IF RESERVA-VALIDA
+                   IF CATEGORIA EQUALS "T"
+                       IF FECHA-VIAJE >= WS-PERIODO-DESDE
+                          AND FECHA-VIAJE <= WS-PERIODO-HASTA
+      * Always release: whether a record was already written to
+      * BOOKSORT.DAT before a prior abend is a question of destination
+      * GROUP identity, not RESERVA magnitude (TDESTINO and RESERVA
+      * are unrelated orderings), and group identity is only visible
+      * once SORT has grouped records by TDESTINO. That skip/resume
+      * decision is made in IMPRIME-INFORME-LINEA, on the output side.
+                           MOVE FUNCTION UPPER-CASE(DESTINO) TO DESTINO
+                           ADD 1 TO WS-CTL-LIBERADOS
+                           RELEASE REGISTRO-TRABAJO
+                               FROM REGISTRO-ENTRADA
+                       ELSE
+                           ADD 1 TO WS-CTL-OMITIDOS-PERIODO
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-CTL-CAT-EXCEPCIONES
+                       PERFORM REGISTRA-EXCEPCION-CATEGORIA
+                   END-IF
+               ELSE
+                   PERFORM REGISTRA-EXCEPCION-VALIDACION
                END-IF
                READ AR-ENTRADA
                    AT END SET FIN-AR-ENTRADA TO TRUE
+                   NOT AT END PERFORM ACUMULA-LECTURA-ENTRADA
                END-READ
            END-PERFORM.
 
-           CLOSE AR-ENTRADA.
+           PERFORM ESCRIBE-RESUMEN-CATEGORIAS.
+
+           CLOSE AR-ENTRADA, AR-EXCEPCIONES.
+
+       ACUMULA-LECTURA-ENTRADA.
+           ADD 1 TO WS-CTL-LEIDOS.
+           ADD RESERVA TO WS-CTL-RESERVA-ENTRADA.
+
+       VALIDA-RESERVA-ENTRADA.
+           MOVE "S" TO WS-RESERVA-VALIDA.
+           MOVE SPACES TO WS-MOTIVO-INVALIDO.
+
+           IF RESERVA = ZEROES
+               MOVE "N" TO WS-RESERVA-VALIDA
+               MOVE "RESERVA EN CERO" TO WS-MOTIVO-INVALIDO
+               ADD 1 TO WS-CTL-RESERVA-INVALIDA
+           ELSE
+               PERFORM BUSCA-RESERVA-VISTA
+               IF RESERVA-VISTA-ENCONTRADA
+                   MOVE "N" TO WS-RESERVA-VALIDA
+                   MOVE "RESERVA DUPLICADA" TO WS-MOTIVO-INVALIDO
+                   ADD 1 TO WS-CTL-RESERVA-DUPLICADA
+               ELSE
+                   PERFORM REGISTRA-RESERVA-VISTA
+               END-IF
+           END-IF.
+
+       BUSCA-RESERVA-VISTA.
+           MOVE "N" TO WS-RESERVA-VISTA-ENCONTRADA.
+
+           IF WS-RESERVA-VISTA-TOTAL > ZEROES
+               SET IDX-RESERVA-VISTA TO 1
+               SEARCH TABLA-RESERVA-VISTA
+                   AT END CONTINUE
+                   WHEN TAB-RESERVA-VISTA (IDX-RESERVA-VISTA) = RESERVA
+                       SET RESERVA-VISTA-ENCONTRADA TO TRUE
+               END-SEARCH
+           END-IF.
+
+       REGISTRA-RESERVA-VISTA.
+           IF WS-RESERVA-VISTA-TOTAL < 9000
+               ADD 1 TO WS-RESERVA-VISTA-TOTAL
+               SET IDX-RESERVA-VISTA TO WS-RESERVA-VISTA-TOTAL
+               MOVE RESERVA TO TAB-RESERVA-VISTA (IDX-RESERVA-VISTA)
+           ELSE
+      * Table is full: this RESERVA cannot be checked against future
+      * duplicates for the rest of the run. Tally it instead of
+      * silently letting duplicate detection go blind.
+               ADD 1 TO WS-CTL-RESERVA-VISTA-LLENA
+           END-IF.
+
+       REGISTRA-EXCEPCION-VALIDACION.
+           MOVE SPACES TO EXC-VALIDACION-REC.
+           MOVE "V"                TO EXC-VAL-TIPO.
+           MOVE RESERVA            TO EXC-VAL-RESERVA.
+           MOVE WS-MOTIVO-INVALIDO TO EXC-VAL-MOTIVO.
+           MOVE NOMBRE             TO EXC-VAL-NOMBRE.
+           MOVE DESTINO            TO EXC-VAL-DESTINO.
+           WRITE LINEA-EXCEPCION FROM EXC-VALIDACION-REC.
+
+       REGISTRA-EXCEPCION-CATEGORIA.
+           MOVE SPACES TO EXC-CATEGORIA-REC.
+           MOVE "C"       TO EXC-CAT-TIPO.
+           MOVE RESERVA   TO EXC-CAT-RESERVA.
+           MOVE CATEGORIA TO EXC-CAT-CATEGORIA.
+           MOVE NOMBRE    TO EXC-CAT-NOMBRE.
+           MOVE DESTINO   TO EXC-CAT-DESTINO.
+           WRITE LINEA-EXCEPCION FROM EXC-CATEGORIA-REC.
+
+       ACUMULA-CONTADOR-CATEGORIA.
+           IF WS-CAT-CONTADOR-TOTAL = ZEROES
+               ADD 1 TO WS-CAT-CONTADOR-TOTAL
+               SET IDX-CAT TO WS-CAT-CONTADOR-TOTAL
+               MOVE CATEGORIA TO TAB-CAT-CODIGO (IDX-CAT)
+               MOVE 1 TO TAB-CAT-CONTADOR (IDX-CAT)
+           ELSE
+               SET IDX-CAT TO 1
+               SEARCH TABLA-CAT-CONTADORES
+                   AT END
+                       IF WS-CAT-CONTADOR-TOTAL < 50
+                           ADD 1 TO WS-CAT-CONTADOR-TOTAL
+                           SET IDX-CAT TO WS-CAT-CONTADOR-TOTAL
+                           MOVE CATEGORIA TO TAB-CAT-CODIGO (IDX-CAT)
+                           MOVE 1 TO TAB-CAT-CONTADOR (IDX-CAT)
+                       ELSE
+      * Table is full: this distinct category cannot be tracked for
+      * the rest of the run. Tally it instead of indexing past the
+      * end of TABLA-CAT-CONTADORES.
+                           ADD 1 TO WS-CTL-CAT-TABLA-LLENA
+                       END-IF
+                   WHEN TAB-CAT-CODIGO (IDX-CAT) = CATEGORIA
+                       ADD 1 TO TAB-CAT-CONTADOR (IDX-CAT)
+               END-SEARCH
+           END-IF.
+
+       ESCRIBE-RESUMEN-CATEGORIAS.
+           PERFORM VARYING IDX-CAT FROM 1 BY 1
+                   UNTIL IDX-CAT > WS-CAT-CONTADOR-TOTAL
+               MOVE SPACES TO EXC-RESUMEN-REC
+               MOVE "R"                        TO EXC-RES-TIPO
+               MOVE TAB-CAT-CODIGO (IDX-CAT)    TO EXC-RES-CATEGORIA
+               MOVE TAB-CAT-CONTADOR (IDX-CAT)  TO EXC-RES-CONTADOR
+               WRITE LINEA-EXCEPCION FROM EXC-RESUMEN-REC
+           END-PERFORM.
 
 
        IMPRIME-INFORME.
-       OPEN OUTPUT INFORME.
-       OPEN OUTPUT AR-ORDENADO.
+       IF ES-REINICIO
+           OPEN EXTEND INFORME
+           OPEN EXTEND AR-ORDENADO
+       ELSE
+           OPEN OUTPUT INFORME
+           OPEN OUTPUT AR-ORDENADO
+           PERFORM ESCRIBE-ENCABEZADO
+       END-IF.
 
        RETURN AR-TRABAJO
            AT END SET FIN-AR-TRABAJO TO TRUE
@@ -102,6 +691,10 @@
 
        PERFORM IMPRIME-INFORME-LINEA UNTIL FIN-AR-TRABAJO.
 
+       PERFORM ESCRIBE-GRAN-TOTAL.
+
+       PERFORM LIMPIA-CHECKPOINT-FINAL.
+
        CLOSE INFORME, AR-ORDENADO.
 
 
@@ -112,18 +705,74 @@
            MOVE ZEROES TO TEMP-MUJERES.
            MOVE ZEROES TO TEMP-NINOS.
 
-
-
            MOVE TDESTINO TO TEMP-DESTINO, DESTINO-ANTERIOR.
 
-           PERFORM UNTIL TDESTINO NOT = DESTINO-ANTERIOR
+      * SORT hands groups to this paragraph strictly in ascending
+      * TDESTINO order, so a group at or before the last fully-written
+      * TDESTINO was already committed before the crash in its
+      * entirety: drain it from the sort below without touching
+      * SUMMARY.DAT/BOOKSORT.DAT or the grand totals a second time.
+           MOVE "N" TO WS-CKP-GRUPO-YA-COMPLETO.
+           IF WS-CKP-ULTIMO-DESTINO-COMPLETO NOT = SPACES
+              AND TEMP-DESTINO NOT > WS-CKP-ULTIMO-DESTINO-COMPLETO
+               SET GRUPO-YA-COMPLETO TO TRUE
+           END-IF.
+
+      * If this group was still open when the last checkpoint was
+      * saved, pick its running sums back up instead of starting the
+      * group's total over from zero. WS-CHECKPOINT-RESERVA carries
+      * the highest RESERVA of this specific group already written,
+      * so the loop below can skip re-writing those exact records.
+      * Any other (not-yet-started) group gets a fresh zero mark.
+           IF TEMP-DESTINO = WS-CKP-PARCIAL-DESTINO
+              AND WS-CKP-PARCIAL-DESTINO NOT = SPACES
+               MOVE WS-CKP-PARCIAL-TOTAL   TO TEMP-TOTAL
+               MOVE WS-CKP-PARCIAL-HOMBRES TO TEMP-HOMBRES
+               MOVE WS-CKP-PARCIAL-MUJERES TO TEMP-MUJERES
+               MOVE WS-CKP-PARCIAL-NINOS   TO TEMP-NINOS
+           ELSE
+               MOVE ZEROES TO WS-CHECKPOINT-RESERVA
+           END-IF.
 
-               ADD TRESERVA TO TEMP-TOTAL
-               ADD THOMBRES TO TEMP-HOMBRES
-               ADD TMUJERES TO TEMP-MUJERES
-               ADD TNINOS   TO TEMP-NINOS
+           PERFORM UNTIL TDESTINO NOT = DESTINO-ANTERIOR
 
-               WRITE LINEA-ORDENADO FROM REGISTRO-TRABAJO
+               IF GRUPO-YA-COMPLETO
+                   ADD 1 TO WS-CTL-OMITIDOS-CHECKPT
+               ELSE
+                   IF TEMP-DESTINO = WS-CKP-PARCIAL-DESTINO
+                      AND WS-CKP-PARCIAL-DESTINO NOT = SPACES
+                      AND TRESERVA NOT > WS-CHECKPOINT-RESERVA
+      * This exact record was already written before the crash (its
+      * sums are part of the TEMP-* seed above); skip it, don't
+      * double-count it.
+                       ADD 1 TO WS-CTL-OMITIDOS-CHECKPT
+                   ELSE
+                       ADD TRESERVA TO TEMP-TOTAL
+                       ADD THOMBRES TO TEMP-HOMBRES
+                       ADD TMUJERES TO TEMP-MUJERES
+                       ADD TNINOS   TO TEMP-NINOS
+
+                       WRITE LINEA-ORDENADO FROM REGISTRO-TRABAJO
+                       ADD 1 TO WS-CTL-ESCRITOS
+                       ADD TRESERVA TO WS-CTL-RESERVA-SALIDA
+
+      * Checkpoint at record granularity, right after the line that
+      * makes this record permanent in BOOKSORT.DAT, not just once per
+      * completed group: otherwise an abend partway through a group
+      * leaves the persisted checkpoint pointing at the previous
+      * group, and a restart re-releases (and re-writes) every record
+      * of the interrupted one a second time.
+                       IF TRESERVA > WS-CHECKPOINT-RESERVA
+                           MOVE TRESERVA TO WS-CHECKPOINT-RESERVA
+                       END-IF
+                       MOVE TEMP-DESTINO TO WS-CKP-PARCIAL-DESTINO
+                       MOVE TEMP-TOTAL   TO WS-CKP-PARCIAL-TOTAL
+                       MOVE TEMP-HOMBRES TO WS-CKP-PARCIAL-HOMBRES
+                       MOVE TEMP-MUJERES TO WS-CKP-PARCIAL-MUJERES
+                       MOVE TEMP-NINOS   TO WS-CKP-PARCIAL-NINOS
+                       PERFORM GRABA-CHECKPOINT
+                   END-IF
+               END-IF
 
                RETURN AR-TRABAJO
                    AT END SET FIN-AR-TRABAJO TO TRUE
@@ -131,27 +780,61 @@
 
            END-PERFORM.
 
-           EVALUATE TEMP-DESTINO
-
-               WHEN "AFGHANISTAN"
-                 COMPUTE TEMP-TOTAL = TEMP-TOTAL * 1.50
-               WHEN "CAMBODIA"
-                 COMPUTE TEMP-TOTAL = TEMP-TOTAL * 1.24
-               WHEN "CORSICA"
-                 COMPUTE TEMP-TOTAL = TEMP-TOTAL * 1.18
-               WHEN "EL SALVADOR"
-                 COMPUTE TEMP-TOTAL = TEMP-TOTAL * 1.85
-               WHEN "HAITI"
-                 COMPUTE TEMP-TOTAL = TEMP-TOTAL * 1.21
-               WHEN "HONDURAS"
-                 COMPUTE TEMP-TOTAL = TEMP-TOTAL * 1.23
-               WHEN "ISRAEL"
-                 COMPUTE TEMP-TOTAL = TEMP-TOTAL * 1.11
-               WHEN "IRAN"
-                 COMPUTE TEMP-TOTAL = TEMP-TOTAL * 1.57
-               WHEN "IRAQ"
-                 COMPUTE TEMP-TOTAL = TEMP-TOTAL * 1.33
-
-           END-EVALUATE.
-
-           WRITE LINEA-INFORME FROM TEMP-LINEA-INFORME.
+           IF NOT GRUPO-YA-COMPLETO
+               PERFORM BUSCA-TARIFA
+               COMPUTE TEMP-TOTAL = TEMP-TOTAL * WS-TASA-APLICADA
+               ADD 1 TO WS-CTL-DESTINOS
+
+               MOVE TEMP-DESTINO     TO SUM-DET-DESTINO
+               MOVE WS-TASA-APLICADA TO SUM-DET-TASA
+               MOVE TEMP-TOTAL       TO SUM-DET-TOTAL
+               MOVE TEMP-HOMBRES     TO SUM-DET-HOMBRES
+               MOVE TEMP-MUJERES     TO SUM-DET-MUJERES
+               MOVE TEMP-NINOS       TO SUM-DET-NINOS
+               WRITE LINEA-INFORME FROM SUMARIO-DETALLE
+
+               ADD TEMP-TOTAL   TO GT-TOTAL
+               ADD TEMP-HOMBRES TO GT-HOMBRES
+               ADD TEMP-MUJERES TO GT-MUJERES
+               ADD TEMP-NINOS   TO GT-NINOS
+
+      * This group is now fully committed to SUMMARY.DAT: clear the
+      * in-progress carry so a restart never re-applies it to a
+      * different group, advance the last-completed-group marker so a
+      * future restart recognizes this whole group as done even after
+      * WS-CKP-PARCIAL-DESTINO itself gets reused by the next group,
+      * and checkpoint the now-final totals.
+               MOVE TEMP-DESTINO TO WS-CKP-ULTIMO-DESTINO-COMPLETO
+               MOVE SPACES TO WS-CKP-PARCIAL-DESTINO
+               MOVE ZEROES TO WS-CHECKPOINT-RESERVA,
+                              WS-CKP-PARCIAL-TOTAL,
+                              WS-CKP-PARCIAL-HOMBRES,
+                              WS-CKP-PARCIAL-MUJERES,
+                              WS-CKP-PARCIAL-NINOS
+               PERFORM GRABA-CHECKPOINT
+           END-IF.
+
+       ESCRIBE-ENCABEZADO.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO SUM-HDR-FECHA.
+           WRITE LINEA-INFORME FROM SUMARIO-HEADER.
+
+       ESCRIBE-GRAN-TOTAL.
+           MOVE WS-CTL-DESTINOS  TO SUM-TRL-DESTINOS.
+           MOVE GT-TOTAL         TO SUM-TRL-TOTAL.
+           MOVE GT-HOMBRES       TO SUM-TRL-HOMBRES.
+           MOVE GT-MUJERES       TO SUM-TRL-MUJERES.
+           MOVE GT-NINOS         TO SUM-TRL-NINOS.
+
+           WRITE LINEA-INFORME FROM SUMARIO-TRAILER.
+
+       BUSCA-TARIFA.
+           MOVE 1.00 TO WS-TASA-APLICADA.
+
+           IF TABLA-TARIFAS-TOTAL > ZEROES
+               SET IDX-TARIFA TO 1
+               SEARCH TABLA-TARIFAS
+                   AT END CONTINUE
+                   WHEN TAB-DESTINO (IDX-TARIFA) = TEMP-DESTINO
+                       MOVE TAB-TASA (IDX-TARIFA) TO WS-TASA-APLICADA
+               END-SEARCH
+           END-IF.
