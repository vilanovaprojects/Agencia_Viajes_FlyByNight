@@ -0,0 +1,15 @@
+      ******************************************************************
+      * BOOKREC.CPY
+      * BOOKINGS.DAT record layout, shared by Programaflybynight and
+      * MantenimientoReservas so both stay in lock-step on the layout.
+      ******************************************************************
+       01  REGISTRO-ENTRADA.
+           88 FIN-AR-ENTRADA   VALUE HIGH-VALUE.
+           03 NOMBRE           PIC X(30).
+           03 DESTINO          PIC X(20).
+           03 RESERVA          PIC 9(7).
+           03 FECHA-VIAJE       PIC 9(8).
+           03 HOMBRES          PIC 99.
+           03 MUJERES          PIC 99.
+           03 NINOS            PIC 99.
+           03 CATEGORIA        PIC X.
