@@ -0,0 +1,36 @@
+      ******************************************************************
+      * SUMREC.CPY
+      * SUMMARY.DAT output layout (fixed 60-byte records). Every record
+      * starts with SUM-TIPO-REGISTRO so a downstream billing reader can
+      * tell header/detail/trailer apart without guessing column
+      * positions:
+      *   "H" - one header record, written first.
+      *   "D" - one detail record per destination group.
+      *   "T" - one trailer record, written last, with the run totals.
+      ******************************************************************
+       01 SUMARIO-HEADER.
+           03 SUM-HDR-TIPO          PIC X(1)  VALUE "H".
+           03 SUM-HDR-TITULO        PIC X(20) VALUE
+                   "SUMMARY TURISMO FBN".
+           03 SUM-HDR-FECHA         PIC 9(8).
+           03 FILLER                PIC X(31) VALUE SPACES.
+
+       01 SUMARIO-DETALLE.
+           03 SUM-DET-TIPO          PIC X(1)  VALUE "D".
+           03 SUM-DET-DESTINO       PIC X(20).
+           03 SUM-DET-TASA          PIC 9(3)V99.
+           03 SUM-DET-TOTAL         PIC 9(10).
+           03 SUM-DET-HOMBRES       PIC 9(6).
+           03 SUM-DET-MUJERES       PIC 9(6).
+           03 SUM-DET-NINOS         PIC 9(6).
+           03 FILLER                PIC X(6)  VALUE SPACES.
+
+       01 SUMARIO-TRAILER.
+           03 SUM-TRL-TIPO          PIC X(1)  VALUE "T".
+           03 SUM-TRL-LABEL         PIC X(13) VALUE "TOTAL GENERAL".
+           03 SUM-TRL-DESTINOS      PIC 9(4).
+           03 SUM-TRL-TOTAL         PIC 9(10).
+           03 SUM-TRL-HOMBRES       PIC 9(6).
+           03 SUM-TRL-MUJERES       PIC 9(6).
+           03 SUM-TRL-NINOS         PIC 9(6).
+           03 FILLER                PIC X(14) VALUE SPACES.
