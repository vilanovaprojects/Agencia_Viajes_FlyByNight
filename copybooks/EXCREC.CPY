@@ -0,0 +1,39 @@
+      ******************************************************************
+      * EXCREC.CPY
+      * EXCEPCIONES.DAT output layout (fixed 81-byte records). Every
+      * record starts with a one-byte type code so a reader can tell
+      * the three kinds of line apart without guessing column
+      * positions, the same approach SUMREC.CPY uses for SUMMARY.DAT:
+      *   "C" - a booking skipped because CATEGORIA was not "T".
+      *   "V" - a booking skipped because RESERVA was zero or a
+      *         duplicate already seen this run.
+      *   "R" - one per-category count line, written once at the end
+      *         of SELECION-TURISMO.
+      ******************************************************************
+       01 EXC-CATEGORIA-REC.
+           03 EXC-CAT-TIPO          PIC X(1)  VALUE "C".
+           03 EXC-CAT-RESERVA       PIC 9(7).
+           03 FILLER                PIC X     VALUE SPACE.
+           03 EXC-CAT-CATEGORIA     PIC X.
+           03 FILLER                PIC X     VALUE SPACE.
+           03 EXC-CAT-NOMBRE        PIC X(30).
+           03 FILLER                PIC X     VALUE SPACE.
+           03 EXC-CAT-DESTINO       PIC X(20).
+           03 FILLER                PIC X(19) VALUE SPACES.
+
+       01 EXC-VALIDACION-REC.
+           03 EXC-VAL-TIPO          PIC X(1)  VALUE "V".
+           03 EXC-VAL-RESERVA       PIC 9(7).
+           03 FILLER                PIC X     VALUE SPACE.
+           03 EXC-VAL-MOTIVO        PIC X(20).
+           03 FILLER                PIC X     VALUE SPACE.
+           03 EXC-VAL-NOMBRE        PIC X(30).
+           03 FILLER                PIC X     VALUE SPACE.
+           03 EXC-VAL-DESTINO       PIC X(20).
+
+       01 EXC-RESUMEN-REC.
+           03 EXC-RES-TIPO          PIC X(1)  VALUE "R".
+           03 EXC-RES-CATEGORIA     PIC X.
+           03 FILLER                PIC X     VALUE SPACE.
+           03 EXC-RES-CONTADOR      PIC 9(7).
+           03 FILLER                PIC X(71) VALUE SPACES.
